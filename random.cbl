@@ -2,32 +2,564 @@
             IDENTIFICATION DIVISION.
             *> setup the program id
             PROGRAM-ID. ARRAYS.
-            
+            *> ARRAYS greets whoever signed in and recommends one
+            *> activity off ACTIVITY-FILE, weighted by how energetic,
+            *> hungry, and bored they say they are -- a plain even pick
+            *> would ignore those scores entirely, so the roll is
+            *> nudged toward whichever activity's own wording matches
+            *> the strongest mood signal (SNACK/EXERCISE/NETFLIX-style
+            *> keywords).
+            *> ARRAYS can run two ways: interactively, prompting at the
+            *> CONSOLE for a name and mood scores, or unattended in
+            *> BATCH mode (selected by a command-line argument),
+            *> reading names and mood scores off TRANSACTION-FILE and
+            *> writing every pick straight to PICK-FILE with no console
+            *> needed. either way every pick is appended to
+            *> SELECTION-HISTORY (who, what was picked, and when) so
+            *> there's a record to run the ACTRPT summary report
+            *> against.
+            *> batch mode keeps its own position checkpoint on
+            *> TRANPOS.DAT, updated after every transaction, so a rerun
+            *> following a crash resumes right after the last
+            *> transaction actually picked for instead of re-picking
+            *> (and re-appending) everyone already handled.
+            *> USER-INPUT and ACTIVITIES-TABLE come from the ACTPICK
+            *> copybook so companion programs can share the layout.
+            ENVIRONMENT DIVISION.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                *> one activity description per record
+                SELECT ACTIVITY-FILE ASSIGN TO "ACTFILE.DAT"
+                    ORGANIZATION LINE SEQUENTIAL
+                    FILE STATUS IS WS-ACT-STATUS.
+                *> append-only record of who got recommended what
+                SELECT SELECTION-HISTORY ASSIGN TO "SELHIST.DAT"
+                    ORGANIZATION LINE SEQUENTIAL
+                    FILE STATUS IS WS-HIST-STATUS.
+                *> batch mode input: one name + mood scores per record
+                SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE.DAT"
+                    ORGANIZATION LINE SEQUENTIAL
+                    FILE STATUS IS WS-TRAN-STATUS.
+                *> batch mode output: one pick per transaction
+                SELECT PICK-FILE ASSIGN TO "PICKOUT.DAT"
+                    ORGANIZATION LINE SEQUENTIAL
+                    FILE STATUS IS WS-PICK-STATUS.
+                *> batch mode's own position checkpoint: how many
+                *> transactions have been picked for so far in the run
+                *> currently in progress
+                SELECT TRAN-CKPT-FILE ASSIGN TO "TRANPOS.DAT"
+                    ORGANIZATION LINE SEQUENTIAL
+                    FILE STATUS IS WS-TPOS-STATUS.
+
             *> setup the procedure division (like 'main' function)
             DATA DIVISION.
+              FILE SECTION.
+              FD  ACTIVITY-FILE.
+              01  ACTIVITY-FILE-RECORD PIC X(30).
+
+              FD  SELECTION-HISTORY.
+              01  HISTORY-RECORD PIC X(80).
+
+              FD  TRANSACTION-FILE.
+              01  TRANSACTION-RECORD.
+                  05 TRAN-NAME PIC X(10).
+                  05 TRAN-IN-1 PIC 9(03).
+                  05 TRAN-IN-2 PIC 9(03).
+                  05 TRAN-IN-3 PIC 9(03).
+
+              FD  PICK-FILE.
+              01  PICK-RECORD PIC X(50).
+
+              FD  TRAN-CKPT-FILE.
+              01  TRAN-CKPT-RECORD PIC 9(06).
+
               *> working storage defines variables
               WORKING-STORAGE SECTION.
               01 NAME-VAR PIC A(5) VALUE 'WORLD'.
-              01 SEED PIC 99.                               
-              01 USER-INPUT.
-                 05 IN-NAME PIC X(10).
-                 05 IN-1 PIC 9(3).
-                 05 IN-2 PIC 9(3).
-                 05 IN-3 PIC 9(3).
-              01 ACTIVITIES-TABLE.
-                 05 ACTIVITY-NAME PIC X(30) OCCURS 3 TIMES.
-            
+              01 SEED PIC 99.
+              *> USER-INPUT and ACTIVITIES-TABLE live in a shared
+              *> copybook so other programs can use the same layout
+              *> instead of redeclaring it
+              COPY ACTPICK.
+
+              *> working fields used to roll the SEED and pick from it
+              01 WS-TIME-SEED PIC 9(08).
+              01 WS-RANDOM-FRACTION PIC 9V9(09).
+              01 WS-PICK-INDEX PIC 9(02).
+              01 WS-ACT-EOF-SWITCH PIC X(01) VALUE 'N'.
+                 88 WS-ACT-EOF-YES VALUE 'Y'.
+                 88 WS-ACT-EOF-NO VALUE 'N'.
+              01 WS-ACT-STATUS PIC X(02).
+                 88 WS-ACT-FOUND VALUE "00".
+                 88 WS-ACT-NOT-FOUND VALUE "35".
+
+              *> mood-weighted pick: one weight per activity, built
+              *> from the energy/hunger/boredom ratings in USER-INPUT
+              01 WS-ACTIVITY-WEIGHT PIC 9(03)
+                 OCCURS 1 TO 20 TIMES DEPENDING ON ACT-COUNT.
+              01 WS-TOTAL-WEIGHT PIC 9(04).
+              *> ACTIVITY-NAME padded with a leading space so a
+              *> keyword search can require a space on both sides --
+              *> otherwise "EAT" would also match inside "GREAT",
+              *> "TV" inside "ACTIVITY", and so on
+              01 WS-PADDED-ACT-TEXT PIC X(31).
+              01 WS-ROLL PIC 9(04).
+              01 WS-RUNNING-TOTAL PIC 9(04).
+              01 WS-TABLE-INDEX PIC 9(02) COMP.
+              01 WS-KEYWORD-COUNT PIC 9(02) COMP.
+              01 WS-PICK-SWITCH PIC X(01) VALUE 'N'.
+                 88 WS-PICK-DONE VALUE 'Y'.
+                 88 WS-PICK-NOT-DONE VALUE 'N'.
+
+              *> wider than IN-NAME so an overlength entry can still
+              *> be detected instead of just vanishing at 10 characters
+              01 WS-NAME-BUFFER PIC X(21).
+              01 WS-NAME-SWITCH PIC X(01) VALUE 'N'.
+                 88 WS-NAME-VALID VALUE 'Y'.
+                 88 WS-NAME-NOT-VALID VALUE 'N'.
+              *> how many blank/bad names GET-USER-NAME has reprompted
+              *> for -- bails out instead of spinning forever when
+              *> CONSOLE input isn't actually attached to anyone
+              01 WS-NAME-RETRY-COUNT PIC 9(02) COMP VALUE ZERO.
+
+              *> set when this run can't go on (no name obtained, no
+              *> activities to pick from, ...) -- ARRAYS still GOBACKs
+              *> on this path instead of STOP RUN, so a CALLer such as
+              *> DRIVER regains control and can react to RETURN-CODE
+              *> instead of having its whole process torn down
+              01 WS-ABORT-SWITCH PIC X(01) VALUE 'N'.
+                 88 WS-ABORTED VALUE 'Y'.
+                 88 WS-NOT-ABORTED VALUE 'N'.
+
+              *> mood-score re-prompt switch, reused across all three
+              *> energy/hunger/boredom prompts
+              01 WS-MOOD-SWITCH PIC X(01) VALUE 'N'.
+                 88 WS-MOOD-VALID VALUE 'Y'.
+                 88 WS-MOOD-NOT-VALID VALUE 'N'.
+
+              *> selection-history audit trail
+              01 WS-HIST-STATUS PIC X(02).
+                 88 WS-HIST-OK VALUE "00".
+                 88 WS-HIST-NOT-FOUND VALUE "35".
+              01 WS-PICK-STATUS PIC X(02).
+                 88 WS-PICK-FOUND VALUE "00".
+                 88 WS-PICK-NOT-FOUND VALUE "35".
+              01 WS-TPOS-STATUS PIC X(02).
+                 88 WS-TPOS-OK VALUE "00".
+                 88 WS-TPOS-NOT-FOUND VALUE "35".
+              01 WS-TIME-RAW PIC 9(08).
+              01 WS-RUN-TIMESTAMP.
+                 05 WS-RUN-DATE.
+                    10 WS-RUN-YEAR  PIC 9(04).
+                    10 WS-RUN-MONTH PIC 9(02).
+                    10 WS-RUN-DAY   PIC 9(02).
+                 05 FILLER PIC X(01) VALUE SPACE.
+                 05 WS-RUN-TIME.
+                    10 WS-RUN-HOUR  PIC 9(02).
+                    10 FILLER       PIC X(01) VALUE ':'.
+                    10 WS-RUN-MIN   PIC 9(02).
+                    10 FILLER       PIC X(01) VALUE ':'.
+                    10 WS-RUN-SEC   PIC 9(02).
+
+              *> run-mode parameter: BATCH drives ARRAYS unattended
+              *> off TRANSACTION-FILE; anything else is the normal
+              *> interactive CONSOLE picker
+              01 WS-RUN-MODE PIC X(10).
+              *> doubles as batch mode's position checkpoint: how many
+              *> transactions have been picked for so far
+              01 WS-TRAN-COUNT PIC 9(06) COMP VALUE ZERO.
+              01 WS-TRAN-EOF-SWITCH PIC X(01) VALUE 'N'.
+                 88 WS-TRAN-EOF-YES VALUE 'Y'.
+                 88 WS-TRAN-EOF-NO VALUE 'N'.
+              01 WS-TRAN-STATUS PIC X(02).
+                 88 WS-TRAN-FOUND VALUE "00".
+                 88 WS-TRAN-NOT-FOUND VALUE "35".
+
             PROCEDURE DIVISION.
-              *> print a string
-              DISPLAY "Oh, hello. What should we call you?".
-              ACCEPT IN-NAME FROM CONSOLE
+            MAIN-PROCESS.
+                *> print a string
+                ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+                *> ACCEPT FROM TIME fills a group left to right as raw
+                *> digits, which would stomp the ':' FILLERs below if
+                *> we accepted straight into WS-RUN-TIME -- land it in
+                *> a plain elementary field first and split it out
+                ACCEPT WS-TIME-RAW FROM TIME.
+                MOVE WS-TIME-RAW(1:2) TO WS-RUN-HOUR.
+                MOVE WS-TIME-RAW(3:2) TO WS-RUN-MIN.
+                MOVE WS-TIME-RAW(5:2) TO WS-RUN-SEC.
+                ACCEPT WS-RUN-MODE FROM COMMAND-LINE.
+                *> seed the generator once, off the clock, so every
+                *> run gets a different sequence -- ROLL-SEED then
+                *> calls FUNCTION RANDOM with no argument to advance
+                *> the same sequence instead of reseeding on every
+                *> pick, which would hand back the same roll to every
+                *> pick made within the same clock tick (most of a
+                *> batch run, in practice)
+                ACCEPT WS-TIME-SEED FROM TIME.
+                COMPUTE WS-RANDOM-FRACTION =
+                    FUNCTION RANDOM(WS-TIME-SEED).
+                SET WS-NOT-ABORTED TO TRUE.
+                PERFORM LOAD-ACTIVITIES.
+                IF WS-NOT-ABORTED
+                    IF WS-RUN-MODE(1:5) = "BATCH"
+                        PERFORM BATCH-PROCESS
+                    ELSE
+                        PERFORM INTERACTIVE-PROCESS
+                    END-IF
+                END-IF.
+                *> end our program
+                GOBACK.
+
+            INTERACTIVE-PROCESS.
+                *> one name typed at the console, one pick shown back
+                PERFORM GET-USER-NAME.
+                IF WS-NOT-ABORTED
+                    DISPLAY "Great to see you, "IN-NAME"!"
+                    PERFORM GET-MOOD-SCORES
+                    PERFORM WEIGH-ACTIVITIES
+                    PERFORM ROLL-SEED
+                    PERFORM PICK-ACTIVITY
+                    DISPLAY "You should: " ACTIVITY-NAME(WS-PICK-INDEX)
+                    PERFORM LOG-SELECTION
+                END-IF.
+
+            BATCH-PROCESS.
+                *> every name on TRANSACTION-FILE gets picked for and
+                *> written straight to PICK-FILE, no CONSOLE needed
+                PERFORM READ-TRAN-CHECKPOINT.
+                OPEN INPUT TRANSACTION-FILE.
+                IF WS-TRAN-NOT-FOUND
+                    DISPLAY "ARRAYS: TRANSACTION-FILE not found -- "
+                        "nothing to process, giving up on this run."
+                    SET WS-ABORTED TO TRUE
+                    MOVE 16 TO RETURN-CODE
+                ELSE
+                    *> skip back past transactions already picked
+                    *> for in an earlier, interrupted attempt at
+                    *> this same batch
+                    PERFORM READ-TRANSACTION-RECORD
+                        WS-TRAN-COUNT TIMES
+                    PERFORM OPEN-PICK-FILE-FOR-APPEND
+                    IF WS-TRAN-EOF-NO
+                        PERFORM READ-TRANSACTION-RECORD
+                    END-IF
+                    PERFORM PROCESS-ONE-TRANSACTION
+                        UNTIL WS-TRAN-EOF-YES
+                    CLOSE TRANSACTION-FILE
+                    CLOSE PICK-FILE
+                    PERFORM RESET-TRAN-CHECKPOINT
+                END-IF.
+
+            READ-TRAN-CHECKPOINT.
+                *> how far a previous, possibly interrupted batch got
+                MOVE ZERO TO WS-TRAN-COUNT.
+                OPEN INPUT TRAN-CKPT-FILE.
+                IF WS-TPOS-OK
+                    READ TRAN-CKPT-FILE
+                        AT END
+                            MOVE ZERO TO WS-TRAN-COUNT
+                        NOT AT END
+                            MOVE TRAN-CKPT-RECORD TO WS-TRAN-COUNT
+                    END-READ
+                    CLOSE TRAN-CKPT-FILE
+                END-IF.
+
+            WRITE-TRAN-CHECKPOINT.
+                *> record how many transactions have been handled
+                OPEN OUTPUT TRAN-CKPT-FILE.
+                MOVE WS-TRAN-COUNT TO TRAN-CKPT-RECORD.
+                WRITE TRAN-CKPT-RECORD.
+                CLOSE TRAN-CKPT-FILE.
+
+            RESET-TRAN-CHECKPOINT.
+                *> the whole batch finished clean -- nothing left to
+                *> resume, so the next run starts from the top again
+                MOVE ZERO TO WS-TRAN-COUNT.
+                PERFORM WRITE-TRAN-CHECKPOINT.
+
+            OPEN-PICK-FILE-FOR-APPEND.
+                *> EXTEND needs the file to already exist, so create an
+                *> empty one first the very first time ARRAYS is run.
+                *> resuming a restarted batch this way also means picks
+                *> already written before the crash aren't lost
+                OPEN EXTEND PICK-FILE.
+                IF WS-PICK-NOT-FOUND
+                    OPEN OUTPUT PICK-FILE
+                    CLOSE PICK-FILE
+                    OPEN EXTEND PICK-FILE
+                END-IF.
+
+            READ-TRANSACTION-RECORD.
+                READ TRANSACTION-FILE
+                    AT END
+                        SET WS-TRAN-EOF-YES TO TRUE
+                END-READ.
+
+            PROCESS-ONE-TRANSACTION.
+                *> pick for this transaction the same way we would for
+                *> a console entry, then log it and move on
+                MOVE TRAN-NAME TO IN-NAME.
+                PERFORM CLAMP-MOOD-SCORES.
+                PERFORM WEIGH-ACTIVITIES.
+                PERFORM ROLL-SEED.
+                PERFORM PICK-ACTIVITY.
+                PERFORM WRITE-PICK-RECORD.
+                PERFORM LOG-SELECTION.
+                ADD 1 TO WS-TRAN-COUNT.
+                PERFORM WRITE-TRAN-CHECKPOINT.
+                PERFORM READ-TRANSACTION-RECORD.
+
+            CLAMP-MOOD-SCORES.
+                *> TRANSACTION-FILE is unattended input -- there's no
+                *> one to re-prompt, so an out-of-range rating is
+                *> clamped to the documented 0-100 scale instead of
+                *> being trusted as-is
+                IF TRAN-IN-1 > 100
+                    MOVE 100 TO IN-1
+                ELSE
+                    MOVE TRAN-IN-1 TO IN-1
+                END-IF.
+                IF TRAN-IN-2 > 100
+                    MOVE 100 TO IN-2
+                ELSE
+                    MOVE TRAN-IN-2 TO IN-2
+                END-IF.
+                IF TRAN-IN-3 > 100
+                    MOVE 100 TO IN-3
+                ELSE
+                    MOVE TRAN-IN-3 TO IN-3
+                END-IF.
+
+            WRITE-PICK-RECORD.
+                MOVE SPACES TO PICK-RECORD.
+                STRING IN-NAME DELIMITED BY SPACE
+                    " " DELIMITED BY SIZE
+                    ACTIVITY-NAME(WS-PICK-INDEX) DELIMITED BY "  "
+                    INTO PICK-RECORD.
+                WRITE PICK-RECORD.
+
+            OPEN-HISTORY-FOR-APPEND.
+                *> EXTEND needs the file to already exist, so create
+                *> an empty one the very first time ARRAYS is run
+                OPEN EXTEND SELECTION-HISTORY.
+                IF WS-HIST-NOT-FOUND
+                    OPEN OUTPUT SELECTION-HISTORY
+                    CLOSE SELECTION-HISTORY
+                    OPEN EXTEND SELECTION-HISTORY
+                END-IF.
+
+            LOG-SELECTION.
+                *> append who got recommended what, and when
+                PERFORM OPEN-HISTORY-FOR-APPEND.
+                MOVE SPACES TO HISTORY-RECORD.
+                STRING WS-RUN-DATE " " WS-RUN-TIME " "
+                    DELIMITED BY SIZE
+                    IN-NAME DELIMITED BY SPACE
+                    " " DELIMITED BY SIZE
+                    ACTIVITY-NAME(WS-PICK-INDEX) DELIMITED BY "  "
+                    INTO HISTORY-RECORD.
+                WRITE HISTORY-RECORD.
+                CLOSE SELECTION-HISTORY.
+
+            GET-USER-NAME.
+                *> keep asking until we get a usable name, but give up
+                *> instead of looping forever if nobody is actually
+                *> there to answer (CONSOLE input closed or at EOF just
+                *> keeps handing back blanks)
+                SET WS-NAME-NOT-VALID TO TRUE.
+                MOVE ZERO TO WS-NAME-RETRY-COUNT.
+                PERFORM PROMPT-FOR-NAME
+                    UNTIL WS-NAME-VALID OR WS-NAME-RETRY-COUNT > 5.
+                IF WS-NAME-NOT-VALID
+                    DISPLAY "ARRAYS: no usable name after several "
+                        "tries -- giving up on this run instead of "
+                        "waiting forever for console input."
+                    SET WS-ABORTED TO TRUE
+                    MOVE 16 TO RETURN-CODE
+                END-IF.
+
+            PROMPT-FOR-NAME.
+                ADD 1 TO WS-NAME-RETRY-COUNT.
+                DISPLAY "Oh, hello. What should we call you?".
+                MOVE SPACES TO WS-NAME-BUFFER.
+                ACCEPT WS-NAME-BUFFER FROM CONSOLE.
+                PERFORM VALIDATE-NAME.
+
+            VALIDATE-NAME.
+                *> reject blank input and anything that would have
+                *> been silently chopped by the 10-character IN-NAME
+                IF WS-NAME-BUFFER = SPACES
+                    DISPLAY "Please enter a name -- it can't be blank."
+                    SET WS-NAME-NOT-VALID TO TRUE
+                ELSE
+                    IF WS-NAME-BUFFER(11:11) NOT = SPACES
+                        DISPLAY "That name is too long (10 characters "
+                            "max). Please try again."
+                        SET WS-NAME-NOT-VALID TO TRUE
+                    ELSE
+                        MOVE WS-NAME-BUFFER(1:10) TO IN-NAME
+                        SET WS-NAME-VALID TO TRUE
+                    END-IF
+                END-IF.
+
+            GET-MOOD-SCORES.
+                *> three 0-100 ratings used to bias which activity wins
+                SET WS-MOOD-NOT-VALID TO TRUE.
+                PERFORM PROMPT-FOR-ENERGY UNTIL WS-MOOD-VALID.
+                SET WS-MOOD-NOT-VALID TO TRUE.
+                PERFORM PROMPT-FOR-HUNGER UNTIL WS-MOOD-VALID.
+                SET WS-MOOD-NOT-VALID TO TRUE.
+                PERFORM PROMPT-FOR-BOREDOM UNTIL WS-MOOD-VALID.
+
+            PROMPT-FOR-ENERGY.
+                DISPLAY "On a scale of 0-100, how much energy do "
+                    "you have?".
+                ACCEPT IN-1 FROM CONSOLE.
+                IF IN-1 > 100
+                    DISPLAY "Please enter a number from 0 to 100."
+                ELSE
+                    SET WS-MOOD-VALID TO TRUE
+                END-IF.
+
+            PROMPT-FOR-HUNGER.
+                DISPLAY "On a scale of 0-100, how hungry are you?".
+                ACCEPT IN-2 FROM CONSOLE.
+                IF IN-2 > 100
+                    DISPLAY "Please enter a number from 0 to 100."
+                ELSE
+                    SET WS-MOOD-VALID TO TRUE
+                END-IF.
+
+            PROMPT-FOR-BOREDOM.
+                DISPLAY "On a scale of 0-100, how bored are you?".
+                ACCEPT IN-3 FROM CONSOLE.
+                IF IN-3 > 100
+                    DISPLAY "Please enter a number from 0 to 100."
+                ELSE
+                    SET WS-MOOD-VALID TO TRUE
+                END-IF.
+
+            LOAD-ACTIVITIES.
+                *> pull the activity list off ACTIVITY-FILE, sizing the
+                *> table to however many records are actually on it
+                MOVE ZERO TO ACT-COUNT.
+                OPEN INPUT ACTIVITY-FILE.
+                IF WS-ACT-NOT-FOUND
+                    DISPLAY "ARRAYS: ACTIVITY-FILE not found -- "
+                        "nothing to recommend, giving up on this "
+                        "run."
+                    SET WS-ABORTED TO TRUE
+                    MOVE 16 TO RETURN-CODE
+                ELSE
+                    PERFORM READ-ACTIVITY-RECORD
+                    PERFORM ADD-ACTIVITY-RECORD
+                        UNTIL WS-ACT-EOF-YES OR ACT-COUNT = 20
+                    IF ACT-COUNT = 20 AND WS-ACT-EOF-NO
+                        DISPLAY "ARRAYS: ACTIVITY-FILE has more "
+                            "than 20 entries -- only the first 20 "
+                            "are loaded."
+                    END-IF
+                    CLOSE ACTIVITY-FILE
+                    IF ACT-COUNT = 0
+                        DISPLAY "ARRAYS: ACTIVITY-FILE has no "
+                            "activities to pick from -- nothing to "
+                            "recommend, giving up on this run."
+                        SET WS-ABORTED TO TRUE
+                        MOVE 16 TO RETURN-CODE
+                    END-IF
+                END-IF.
+
+            READ-ACTIVITY-RECORD.
+                *> pull the next activity off the file, flag EOF when
+                *> done
+                READ ACTIVITY-FILE
+                    AT END
+                        SET WS-ACT-EOF-YES TO TRUE
+                END-READ.
+
+            ADD-ACTIVITY-RECORD.
+                *> file grows the table by one more entry
+                ADD 1 TO ACT-COUNT.
+                MOVE ACTIVITY-FILE-RECORD TO ACTIVITY-NAME(ACT-COUNT).
+                PERFORM READ-ACTIVITY-RECORD.
+
+            WEIGH-ACTIVITIES.
+                *> base weight of 1 for everything, nudged up by a
+                *> mood score when the activity's own wording says it
+                *> is the kind of thing that score should favour
+                MOVE ZERO TO WS-TOTAL-WEIGHT.
+                PERFORM WEIGH-ONE-ACTIVITY
+                    VARYING WS-TABLE-INDEX FROM 1 BY 1
+                    UNTIL WS-TABLE-INDEX > ACT-COUNT.
 
-              DISPLAY "Great to see you, "IN-NAME"!".
+            WEIGH-ONE-ACTIVITY.
+                *> hunger pushes snacks/food, energy pushes
+                *> exercise/workouts, boredom pushes netflix/tv/
+                *> relaxing -- one bonus signal per activity, same as
+                *> the other two
+                MOVE 1 TO WS-ACTIVITY-WEIGHT(WS-TABLE-INDEX).
+                *> every keyword below is searched for with a space
+                *> on each side, so a match has to be a whole word in
+                *> the activity's text, not just a substring of it
+                MOVE SPACE TO WS-PADDED-ACT-TEXT(1:1).
+                MOVE ACTIVITY-NAME(WS-TABLE-INDEX)
+                    TO WS-PADDED-ACT-TEXT(2:30).
+                MOVE ZERO TO WS-KEYWORD-COUNT.
+                INSPECT WS-PADDED-ACT-TEXT
+                    TALLYING WS-KEYWORD-COUNT FOR ALL " SNACK "
+                                                  ALL " FOOD "
+                                                  ALL " EAT ".
+                IF WS-KEYWORD-COUNT > 0
+                    COMPUTE WS-ACTIVITY-WEIGHT(WS-TABLE-INDEX) =
+                        WS-ACTIVITY-WEIGHT(WS-TABLE-INDEX) + (IN-2 / 20)
+                END-IF.
+                MOVE ZERO TO WS-KEYWORD-COUNT.
+                INSPECT WS-PADDED-ACT-TEXT
+                    TALLYING WS-KEYWORD-COUNT FOR ALL " EXERCISE "
+                                                  ALL " WORKOUT "
+                                                  ALL " GYM ".
+                IF WS-KEYWORD-COUNT > 0
+                    COMPUTE WS-ACTIVITY-WEIGHT(WS-TABLE-INDEX) =
+                        WS-ACTIVITY-WEIGHT(WS-TABLE-INDEX) + (IN-1 / 20)
+                END-IF.
+                MOVE ZERO TO WS-KEYWORD-COUNT.
+                INSPECT WS-PADDED-ACT-TEXT
+                    TALLYING WS-KEYWORD-COUNT FOR ALL " NETFLIX "
+                                                  ALL " TV "
+                                                  ALL " RELAX ".
+                IF WS-KEYWORD-COUNT > 0
+                    COMPUTE WS-ACTIVITY-WEIGHT(WS-TABLE-INDEX) =
+                        WS-ACTIVITY-WEIGHT(WS-TABLE-INDEX) + (IN-3 / 20)
+                END-IF.
+                ADD WS-ACTIVITY-WEIGHT(WS-TABLE-INDEX)
+                    TO WS-TOTAL-WEIGHT.
 
+            ROLL-SEED.
+                *> advance the sequence MAIN-PROCESS already seeded --
+                *> reseeding here instead would hand back the same
+                *> roll to every pick made within the same clock tick
+                COMPUTE WS-RANDOM-FRACTION = FUNCTION RANDOM.
+                COMPUTE SEED =
+                    FUNCTION MOD(
+                        FUNCTION INTEGER(WS-RANDOM-FRACTION * 100)
+                        100).
 
-              MOVE "HAVE A SNACK" TO ACTIVITY-NAME(1).
-              MOVE "BINGE NETFLIX" TO ACTIVITY-NAME(2).
-              MOVE "EXERCISE. HAHA JUST KIDDING" TO ACTIVITY-NAME(3).
+            PICK-ACTIVITY.
+                *> spread the SEED roll across the weighted activities
+                COMPUTE WS-ROLL = FUNCTION MOD(SEED, WS-TOTAL-WEIGHT)
+                    + 1.
+                MOVE ZERO TO WS-RUNNING-TOTAL.
+                SET WS-PICK-NOT-DONE TO TRUE.
+                PERFORM FIND-PICK-INDEX
+                    VARYING WS-TABLE-INDEX FROM 1 BY 1
+                    UNTIL WS-TABLE-INDEX > ACT-COUNT OR WS-PICK-DONE.
 
-            *> end our program
-            STOP RUN.
\ No newline at end of file
+            FIND-PICK-INDEX.
+                *> first activity whose cumulative weight covers the
+                *> roll is the one we pick
+                ADD WS-ACTIVITY-WEIGHT(WS-TABLE-INDEX)
+                    TO WS-RUNNING-TOTAL.
+                IF WS-PICK-NOT-DONE AND WS-RUNNING-TOTAL >= WS-ROLL
+                    MOVE WS-TABLE-INDEX TO WS-PICK-INDEX
+                    SET WS-PICK-DONE TO TRUE
+                END-IF.
