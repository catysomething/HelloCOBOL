@@ -0,0 +1,179 @@
+            *> setup the identification division
+            IDENTIFICATION DIVISION.
+            *> setup the program id
+            PROGRAM-ID. ACTRPT.
+            *> companion to ARRAYS. reads back the
+            *> SELECTION-HISTORY trail ARRAYS appends to and prints
+            *> how often each activity got recommended, and how often
+            *> each person has run the picker, so the team can see
+            *> whether EXERCISE ever actually wins.
+            ENVIRONMENT DIVISION.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT SELECTION-HISTORY ASSIGN TO "SELHIST.DAT"
+                    ORGANIZATION LINE SEQUENTIAL.
+
+            DATA DIVISION.
+              FILE SECTION.
+              FD  SELECTION-HISTORY.
+              01  HISTORY-RECORD PIC X(80).
+
+              WORKING-STORAGE SECTION.
+              01 WS-EOF-SWITCH PIC X(01) VALUE 'N'.
+                 88 WS-EOF-YES VALUE 'Y'.
+                 88 WS-EOF-NO VALUE 'N'.
+
+              *> IN-NAME/ACTIVITY-NAME come from the ACTPICK copybook
+              *> purely to size the token fields below off of them --
+              *> ACTRPT doesn't otherwise use USER-INPUT or
+              *> ACTIVITIES-TABLE, but sizing WS-TOK-NAME and
+              *> WS-TOK-ACTIVITY independently would let them silently
+              *> drift out of step if either field's length ever
+              *> changed in the copybook
+              COPY ACTPICK.
+
+              *> one history line breaks down into these four tokens
+              01 WS-TOK-DATE PIC X(08).
+              01 WS-TOK-TIME PIC X(08).
+              01 WS-TOK-NAME SAME AS IN-NAME.
+              01 WS-TOK-ACTIVITY SAME AS ACTIVITY-NAME.
+              01 WS-UNSTRING-PTR PIC 9(03) COMP.
+
+              *> running counts of activities recommended
+              01 ACT-SUM-COUNT PIC 9(02) COMP VALUE ZERO.
+              01 ACT-SUMMARY.
+                 05 ACT-SUM-ENTRY OCCURS 1 TO 50 TIMES
+                    DEPENDING ON ACT-SUM-COUNT.
+                    10 ACT-SUM-NAME SAME AS ACTIVITY-NAME.
+                    10 ACT-SUM-TALLY PIC 9(06).
+              *> set when more than 50 distinct activities turn up in
+              *> SELECTION-HISTORY -- the summary only has room for
+              *> the first 50, same cap LOAD-ACTIVITIES uses in
+              *> random.cbl
+              01 WS-ACT-SUM-OVERFLOW PIC X(01) VALUE 'N'.
+                 88 WS-ACT-SUM-OVERFLOWED VALUE 'Y'.
+
+              *> running counts of how often each person has run it
+              01 PERSON-SUM-COUNT PIC 9(02) COMP VALUE ZERO.
+              01 PERSON-SUMMARY.
+                 05 PERSON-SUM-ENTRY OCCURS 1 TO 50 TIMES
+                    DEPENDING ON PERSON-SUM-COUNT.
+                    10 PERSON-SUM-NAME SAME AS IN-NAME.
+                    10 PERSON-SUM-TALLY PIC 9(06).
+              *> same cap, for distinct people instead of activities
+              01 WS-PERSON-SUM-OVERFLOW PIC X(01) VALUE 'N'.
+                 88 WS-PERSON-SUM-OVERFLOWED VALUE 'Y'.
+
+              01 WS-SEARCH-INDEX PIC 9(02) COMP.
+              01 WS-FOUND-SWITCH PIC X(01) VALUE 'N'.
+                 88 WS-FOUND VALUE 'Y'.
+                 88 WS-NOT-FOUND VALUE 'N'.
+
+            PROCEDURE DIVISION.
+            MAIN-PROCESS.
+                OPEN INPUT SELECTION-HISTORY.
+                PERFORM READ-HISTORY-RECORD.
+                PERFORM TALLY-HISTORY-RECORD UNTIL WS-EOF-YES.
+                CLOSE SELECTION-HISTORY.
+                PERFORM PRINT-ACTIVITY-SUMMARY.
+                PERFORM PRINT-PERSON-SUMMARY.
+                STOP RUN.
+
+            READ-HISTORY-RECORD.
+                READ SELECTION-HISTORY
+                    AT END
+                        SET WS-EOF-YES TO TRUE
+                END-READ.
+
+            TALLY-HISTORY-RECORD.
+                *> split "DATE TIME NAME ACTIVITY..." back apart
+                MOVE 1 TO WS-UNSTRING-PTR.
+                UNSTRING HISTORY-RECORD DELIMITED BY SPACE
+                    INTO WS-TOK-DATE WS-TOK-TIME WS-TOK-NAME
+                    WITH POINTER WS-UNSTRING-PTR.
+                MOVE SPACES TO WS-TOK-ACTIVITY.
+                MOVE HISTORY-RECORD(WS-UNSTRING-PTR:) TO
+                    WS-TOK-ACTIVITY.
+                PERFORM TALLY-ACTIVITY.
+                PERFORM TALLY-PERSON.
+                PERFORM READ-HISTORY-RECORD.
+
+            TALLY-ACTIVITY.
+                *> find (or add) this activity's running count
+                SET WS-NOT-FOUND TO TRUE.
+                PERFORM FIND-ACTIVITY-ENTRY
+                    VARYING WS-SEARCH-INDEX FROM 1 BY 1
+                    UNTIL WS-SEARCH-INDEX > ACT-SUM-COUNT.
+                IF WS-NOT-FOUND
+                    IF ACT-SUM-COUNT < 50
+                        ADD 1 TO ACT-SUM-COUNT
+                        MOVE WS-TOK-ACTIVITY TO
+                            ACT-SUM-NAME(ACT-SUM-COUNT)
+                        MOVE 1 TO ACT-SUM-TALLY(ACT-SUM-COUNT)
+                    ELSE
+                        SET WS-ACT-SUM-OVERFLOWED TO TRUE
+                    END-IF
+                END-IF.
+
+            FIND-ACTIVITY-ENTRY.
+                IF WS-NOT-FOUND
+                    AND ACT-SUM-NAME(WS-SEARCH-INDEX) = WS-TOK-ACTIVITY
+                    ADD 1 TO ACT-SUM-TALLY(WS-SEARCH-INDEX)
+                    SET WS-FOUND TO TRUE
+                END-IF.
+
+            TALLY-PERSON.
+                *> find (or add) this person's running count
+                SET WS-NOT-FOUND TO TRUE.
+                PERFORM FIND-PERSON-ENTRY
+                    VARYING WS-SEARCH-INDEX FROM 1 BY 1
+                    UNTIL WS-SEARCH-INDEX > PERSON-SUM-COUNT.
+                IF WS-NOT-FOUND
+                    IF PERSON-SUM-COUNT < 50
+                        ADD 1 TO PERSON-SUM-COUNT
+                        MOVE WS-TOK-NAME TO
+                            PERSON-SUM-NAME(PERSON-SUM-COUNT)
+                        MOVE 1 TO PERSON-SUM-TALLY(PERSON-SUM-COUNT)
+                    ELSE
+                        SET WS-PERSON-SUM-OVERFLOWED TO TRUE
+                    END-IF
+                END-IF.
+
+            FIND-PERSON-ENTRY.
+                IF WS-NOT-FOUND
+                    AND PERSON-SUM-NAME(WS-SEARCH-INDEX) = WS-TOK-NAME
+                    ADD 1 TO PERSON-SUM-TALLY(WS-SEARCH-INDEX)
+                    SET WS-FOUND TO TRUE
+                END-IF.
+
+            PRINT-ACTIVITY-SUMMARY.
+                DISPLAY "ACTIVITY RECOMMENDATION COUNTS".
+                DISPLAY "-------------------------------".
+                IF WS-ACT-SUM-OVERFLOWED
+                    DISPLAY "ACTRPT: more than 50 distinct "
+                        "activities seen -- only the first 50 are "
+                        "counted."
+                END-IF.
+                PERFORM PRINT-ONE-ACTIVITY-LINE
+                    VARYING WS-SEARCH-INDEX FROM 1 BY 1
+                    UNTIL WS-SEARCH-INDEX > ACT-SUM-COUNT.
+
+            PRINT-ONE-ACTIVITY-LINE.
+                DISPLAY ACT-SUM-NAME(WS-SEARCH-INDEX) " "
+                    ACT-SUM-TALLY(WS-SEARCH-INDEX).
+
+            PRINT-PERSON-SUMMARY.
+                DISPLAY " ".
+                DISPLAY "PICKER RUNS PER PERSON".
+                DISPLAY "-----------------------".
+                IF WS-PERSON-SUM-OVERFLOWED
+                    DISPLAY "ACTRPT: more than 50 distinct people "
+                        "seen -- only the first 50 are counted."
+                END-IF.
+                PERFORM PRINT-ONE-PERSON-LINE
+                    VARYING WS-SEARCH-INDEX FROM 1 BY 1
+                    UNTIL WS-SEARCH-INDEX > PERSON-SUM-COUNT.
+
+            PRINT-ONE-PERSON-LINE.
+                DISPLAY PERSON-SUM-NAME(WS-SEARCH-INDEX) " "
+                    PERSON-SUM-TALLY(WS-SEARCH-INDEX).
