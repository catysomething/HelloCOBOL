@@ -0,0 +1,14 @@
+            *> USER-INPUT and ACTIVITIES-TABLE used to be declared
+            *> inline in ARRAYS. they're pulled out here so any
+            *> companion program that needs the same name/mood-score or
+            *> activity-list layout can COPY it instead of redeclaring
+            *> it and risking the two copies drifting apart.
+            01 USER-INPUT.
+               05 IN-NAME PIC X(10).
+               05 IN-1 PIC 9(3).
+               05 IN-2 PIC 9(3).
+               05 IN-3 PIC 9(3).
+            01 ACT-COUNT PIC 9(02) COMP VALUE ZERO.
+            01 ACTIVITIES-TABLE.
+               05 ACTIVITY-NAME PIC X(30)
+                  OCCURS 1 TO 20 TIMES DEPENDING ON ACT-COUNT.
