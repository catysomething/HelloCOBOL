@@ -2,14 +2,174 @@
             IDENTIFICATION DIVISION.
             *> setup the program id
             PROGRAM-ID. HELLO.
-            *> setup the procedure division (like 'main' function)
+            *> HELLO used to just display a hardcoded greeting for
+            *> FIRST-VAR = 'WORLD'. it now drives the morning roll-call
+            *> greeting sheet: read every name off NAME-FILE and print
+            *> a greeting line for each one instead of a single static
+            *> message.
+            *> every run also leaves an audit trail on GREETING-LOG
+            *> (run date/time plus who got greeted) so ops can prove
+            *> the morning greeting job actually ran.
+            *> HELLO keeps its own position checkpoint on HELLOPOS.DAT,
+            *> updated after every name, so a rerun following a crash
+            *> resumes right after the last name actually greeted
+            *> instead of starting the whole roster over.
+            ENVIRONMENT DIVISION.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                *> one name per record, plain sequential text file
+                SELECT NAME-FILE ASSIGN TO "NAMEFILE.DAT"
+                    ORGANIZATION LINE SEQUENTIAL
+                    FILE STATUS IS WS-NAME-STATUS.
+                *> append-only audit trail of greetings actually sent
+                SELECT GREETING-LOG ASSIGN TO "GREETLOG.DAT"
+                    ORGANIZATION LINE SEQUENTIAL
+                    FILE STATUS IS WS-LOG-STATUS.
+                *> how many names on NAME-FILE have been greeted so far
+                *> in the run currently in progress
+                SELECT HELLO-CKPT-FILE ASSIGN TO "HELLOPOS.DAT"
+                    ORGANIZATION LINE SEQUENTIAL
+                    FILE STATUS IS WS-HPOS-STATUS.
+
             DATA DIVISION.
+              FILE SECTION.
+              FD  NAME-FILE.
+              01  NAME-RECORD PIC X(20).
+
+              FD  GREETING-LOG.
+              01  LOG-RECORD PIC X(80).
+
+              FD  HELLO-CKPT-FILE.
+              01  HELLO-CKPT-RECORD PIC 9(06).
+
               *> working storage defines variables
               WORKING-STORAGE SECTION.
-              01 FIRST-VAR PIC A(5) VALUE 'WORLD'.
-            
+              01 WS-EOF-SWITCH PIC X(01) VALUE 'N'.
+                 88 WS-EOF-YES VALUE 'Y'.
+                 88 WS-EOF-NO VALUE 'N'.
+              *> doubles as the run's position checkpoint: how many
+              *> names have been greeted so far
+              01 WS-GREETED-COUNT PIC 9(06) COMP VALUE ZERO.
+              01 WS-NAME-STATUS PIC X(02).
+                 88 WS-NAME-FOUND VALUE "00".
+                 88 WS-NAME-NOT-FOUND VALUE "35".
+              *> set when this run can't go on (NAME-FILE missing) --
+              *> HELLO still GOBACKs on this path instead of STOP RUN,
+              *> so a CALLer such as DRIVER regains control and can
+              *> react to RETURN-CODE instead of having its whole
+              *> process torn down
+              01 WS-ABORT-SWITCH PIC X(01) VALUE 'N'.
+                 88 WS-ABORTED VALUE 'Y'.
+                 88 WS-NOT-ABORTED VALUE 'N'.
+              01 WS-LOG-STATUS PIC X(02).
+                 88 WS-LOG-OK VALUE "00".
+                 88 WS-LOG-NOT-FOUND VALUE "35".
+              01 WS-HPOS-STATUS PIC X(02).
+                 88 WS-HPOS-OK VALUE "00".
+                 88 WS-HPOS-NOT-FOUND VALUE "35".
+              01 WS-TIME-RAW PIC 9(08).
+              01 WS-RUN-TIMESTAMP.
+                 05 WS-RUN-DATE.
+                    10 WS-RUN-YEAR  PIC 9(04).
+                    10 WS-RUN-MONTH PIC 9(02).
+                    10 WS-RUN-DAY   PIC 9(02).
+                 05 FILLER PIC X(01) VALUE SPACE.
+                 05 WS-RUN-TIME.
+                    10 WS-RUN-HOUR  PIC 9(02).
+                    10 FILLER       PIC X(01) VALUE ':'.
+                    10 WS-RUN-MIN   PIC 9(02).
+                    10 FILLER       PIC X(01) VALUE ':'.
+                    10 WS-RUN-SEC   PIC 9(02).
+
             PROCEDURE DIVISION.
-              *> print a string
-              DISPLAY "HELLO "FIRST-VAR.
-            *> end our program
-            STOP RUN.
\ No newline at end of file
+            MAIN-PROCESS.
+                *> open the name master, greet everyone on it, close up
+                ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+                *> ACCEPT FROM TIME fills a group left to right as raw
+                *> digits, which would stomp the ':' FILLERs below if
+                *> we accepted straight into WS-RUN-TIME -- land it in
+                *> a plain elementary field first and split it out
+                ACCEPT WS-TIME-RAW FROM TIME.
+                MOVE WS-TIME-RAW(1:2) TO WS-RUN-HOUR.
+                MOVE WS-TIME-RAW(3:2) TO WS-RUN-MIN.
+                MOVE WS-TIME-RAW(5:2) TO WS-RUN-SEC.
+                PERFORM READ-HELLO-CHECKPOINT.
+                OPEN INPUT NAME-FILE.
+                IF WS-NAME-NOT-FOUND
+                    DISPLAY "HELLO: NAME-FILE not found -- nobody "
+                        "to greet, giving up on this run."
+                    SET WS-ABORTED TO TRUE
+                    MOVE 16 TO RETURN-CODE
+                ELSE
+                    *> skip back past names already greeted in an
+                    *> earlier, interrupted attempt at this same
+                    *> roster
+                    PERFORM READ-NAME-RECORD WS-GREETED-COUNT TIMES
+                    PERFORM OPEN-GREETING-LOG-FOR-APPEND
+                    IF WS-EOF-NO
+                        PERFORM READ-NAME-RECORD
+                    END-IF
+                    PERFORM GREET-EACH-NAME UNTIL WS-EOF-YES
+                    CLOSE NAME-FILE
+                    CLOSE GREETING-LOG
+                    PERFORM RESET-HELLO-CHECKPOINT
+                END-IF.
+                *> end our program
+                GOBACK.
+
+            READ-HELLO-CHECKPOINT.
+                *> how far a previous, possibly interrupted run got
+                MOVE ZERO TO WS-GREETED-COUNT.
+                OPEN INPUT HELLO-CKPT-FILE.
+                IF WS-HPOS-OK
+                    READ HELLO-CKPT-FILE
+                        AT END
+                            MOVE ZERO TO WS-GREETED-COUNT
+                        NOT AT END
+                            MOVE HELLO-CKPT-RECORD TO WS-GREETED-COUNT
+                    END-READ
+                    CLOSE HELLO-CKPT-FILE
+                END-IF.
+
+            WRITE-HELLO-CHECKPOINT.
+                *> record how many names have been greeted so far
+                OPEN OUTPUT HELLO-CKPT-FILE.
+                MOVE WS-GREETED-COUNT TO HELLO-CKPT-RECORD.
+                WRITE HELLO-CKPT-RECORD.
+                CLOSE HELLO-CKPT-FILE.
+
+            RESET-HELLO-CHECKPOINT.
+                *> the whole roster finished clean -- nothing left to
+                *> resume, so the next run starts from the top again
+                MOVE ZERO TO WS-GREETED-COUNT.
+                PERFORM WRITE-HELLO-CHECKPOINT.
+
+            OPEN-GREETING-LOG-FOR-APPEND.
+                *> EXTEND needs the file to already exist, so create an
+                *> empty one first the very first time HELLO is run
+                OPEN EXTEND GREETING-LOG.
+                IF WS-LOG-NOT-FOUND
+                    OPEN OUTPUT GREETING-LOG
+                    CLOSE GREETING-LOG
+                    OPEN EXTEND GREETING-LOG
+                END-IF.
+
+            GREET-EACH-NAME.
+                *> print a greeting line for the current name and log it
+                DISPLAY "HELLO " NAME-RECORD.
+                ADD 1 TO WS-GREETED-COUNT.
+                MOVE SPACES TO LOG-RECORD.
+                STRING WS-RUN-DATE " " WS-RUN-TIME
+                    " HELLO " DELIMITED BY SIZE
+                    NAME-RECORD DELIMITED BY SPACE
+                    INTO LOG-RECORD.
+                WRITE LOG-RECORD.
+                PERFORM WRITE-HELLO-CHECKPOINT.
+                PERFORM READ-NAME-RECORD.
+
+            READ-NAME-RECORD.
+                *> pull the next name off the file, flag EOF when done
+                READ NAME-FILE
+                    AT END
+                        SET WS-EOF-YES TO TRUE
+                END-READ.
