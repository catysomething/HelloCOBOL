@@ -0,0 +1,115 @@
+            *> setup the identification division
+            IDENTIFICATION DIVISION.
+            *> setup the program id
+            PROGRAM-ID. DRIVER.
+            *> DRIVER runs the morning greeting job (HELLO) and the
+            *> activity picker (ARRAYS) back to back as one combined
+            *> job, in one invocation. if the job dies partway through,
+            *> CKPOINT.DAT records which step last finished, so
+            *> resubmitting DRIVER picks up at the next step instead
+            *> of redoing HELLO's greetings or ARRAYS' picks all over
+            *> again.
+            *> normal invocation is "DRIVER BATCH" -- the BATCH
+            *> argument is on the command line DRIVER itself was
+            *> started with, and HELLO/ARRAYS see that same command
+            *> line when DRIVER CALLs them, which is what steers ARRAYS
+            *> into its unattended batch path instead of prompting at a
+            *> console nobody is watching.
+            ENVIRONMENT DIVISION.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                *> combined-run restart checkpoint -- DRIVER alone owns
+                *> this file; HELLO and ARRAYS each keep their own
+                *> separate position checkpoints for their own work
+                SELECT CHECKPOINT-FILE ASSIGN TO "CKPOINT.DAT"
+                    ORGANIZATION LINE SEQUENTIAL
+                    FILE STATUS IS WS-CKPT-STATUS.
+
+            DATA DIVISION.
+              FILE SECTION.
+              FD  CHECKPOINT-FILE.
+              01  CHECKPOINT-RECORD PIC X(10).
+
+              *> working storage defines variables
+              WORKING-STORAGE SECTION.
+              01 WS-CKPT-STATUS PIC X(02).
+                 88 WS-CKPT-OK VALUE "00".
+                 88 WS-CKPT-NOT-FOUND VALUE "35".
+              01 WS-CKPT-STEP PIC X(10) VALUE SPACES.
+              *> set when a step CALLed back with a non-zero
+              *> RETURN-CODE instead of finishing clean -- stops the
+              *> combined run without marking that step done, so a
+              *> resubmitted DRIVER retries it instead of skipping past
+              *> a failure
+              01 WS-STEP-SWITCH PIC X(01) VALUE 'N'.
+                 88 WS-STEP-FAILED VALUE 'Y'.
+                 88 WS-STEP-OK VALUE 'N'.
+
+            PROCEDURE DIVISION.
+            MAIN-PROCESS.
+                PERFORM READ-CHECKPOINT.
+                IF WS-CKPT-STEP = "ALL-DONE"
+                    PERFORM RESET-CHECKPOINT
+                END-IF.
+                *> keep advancing through whatever steps remain -- a
+                *> clean run falls straight through both of these in
+                *> one invocation; a restart after a crash resumes at
+                *> whichever step the checkpoint says is next
+                PERFORM RUN-NEXT-STEP
+                    UNTIL WS-CKPT-STEP = "ALL-DONE" OR WS-STEP-FAILED.
+                IF WS-STEP-FAILED
+                    MOVE 16 TO RETURN-CODE
+                END-IF.
+                STOP RUN.
+
+            RUN-NEXT-STEP.
+                IF WS-CKPT-STEP = "HELLO-DONE"
+                    DISPLAY "DRIVER: running ARRAYS step"
+                    CALL "ARRAYS"
+                    IF RETURN-CODE = 0
+                        MOVE "ALL-DONE" TO WS-CKPT-STEP
+                        PERFORM WRITE-CHECKPOINT
+                    ELSE
+                        DISPLAY "DRIVER: ARRAYS step failed (return "
+                            "code " RETURN-CODE "), leaving the "
+                            "checkpoint at HELLO-DONE for a retry"
+                        SET WS-STEP-FAILED TO TRUE
+                    END-IF
+                ELSE
+                    DISPLAY "DRIVER: running HELLO step"
+                    CALL "HELLO"
+                    IF RETURN-CODE = 0
+                        MOVE "HELLO-DONE" TO WS-CKPT-STEP
+                        PERFORM WRITE-CHECKPOINT
+                    ELSE
+                        DISPLAY "DRIVER: HELLO step failed (return "
+                            "code " RETURN-CODE "), leaving the "
+                            "checkpoint where it was for a retry"
+                        SET WS-STEP-FAILED TO TRUE
+                    END-IF
+                END-IF.
+
+            RESET-CHECKPOINT.
+                *> prior combined run already finished -- start fresh
+                DISPLAY "DRIVER: prior run complete, starting anew".
+                MOVE SPACES TO WS-CKPT-STEP.
+                PERFORM WRITE-CHECKPOINT.
+
+            READ-CHECKPOINT.
+                MOVE SPACES TO WS-CKPT-STEP.
+                OPEN INPUT CHECKPOINT-FILE.
+                IF WS-CKPT-OK
+                    READ CHECKPOINT-FILE
+                        AT END
+                            MOVE SPACES TO WS-CKPT-STEP
+                        NOT AT END
+                            MOVE CHECKPOINT-RECORD TO WS-CKPT-STEP
+                    END-READ
+                    CLOSE CHECKPOINT-FILE
+                END-IF.
+
+            WRITE-CHECKPOINT.
+                OPEN OUTPUT CHECKPOINT-FILE.
+                MOVE WS-CKPT-STEP TO CHECKPOINT-RECORD.
+                WRITE CHECKPOINT-RECORD.
+                CLOSE CHECKPOINT-FILE.
